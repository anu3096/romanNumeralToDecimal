@@ -8,6 +8,18 @@ input-output section.
 file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
+    select batch-input assign to "romanin"
+        organization is line sequential
+        file status is batch-input-status.
+    select audit-log assign to "auditlog"
+        organization is line sequential
+        file status is audit-log-status.
+    select checkpoint-file assign to "chkptfile"
+        organization is line sequential
+        file status is checkpoint-status.
+    select romanout-file assign to "romanout"
+        organization is line sequential
+        file status is romanout-status.
 
 data division.
 
@@ -17,14 +29,57 @@ file section.
         01 stdin-record picture x(80).
     fd standard-output.
         01 stdout-record picture x(80).
+    fd batch-input.
+        01 batch-record picture x(30).
+    fd checkpoint-file.
+        01 checkpoint-record pic 9(6).
+    fd romanout-file.
+        01 romanout-record.
+            02 ro-numeral pic x(30).
+            02 filler pic x.
+            02 ro-value pic z(9).
+            02 filler pic x(10).
+    fd audit-log.
+        copy "audrec.cpy".
 
 *> Declaration of variables and messages to work within this file
 working-storage section.
-    77 inputStr pic x(20) value spaces.
-    77 temp pic 9(4) value 0.
+    copy "numrec.cpy" replacing ==:numeral-text:== by ==inputStr==
+                                ==:numeral-value:== by ==temp==.
     77 ret pic 9 value 0.
     77 len pic 99.
-    77 numSpaces pic 99.
+    77 mode-switch pic x value 'I'.
+        88 interactive-mode value 'I' 'i'.
+        88 batch-mode value 'B' 'b'.
+    77 direction-switch pic x value 'R'.
+        88 roman-to-decimal value 'R' 'r'.
+        88 decimal-to-roman value 'D' 'd'.
+    77 format-switch pic x value 'F'.
+        88 fixed-format value 'F' 'f'.
+        88 csv-format value 'C' 'c'.
+    77 numval-check pic 9(4) value 0.
+    77 audit-input pic x(30) value spaces.
+    77 audit-result pic x(30) value spaces.
+    77 audit-log-status pic xx value spaces.
+    77 checkpoint-status pic xx value spaces.
+    77 batch-input-status pic xx value spaces.
+    77 romanout-status pic xx value spaces.
+    77 batch-line-num pic 9(6) value 0.
+    77 checkpoint-interval pic 9(4) value 100.
+    77 resume-from-line pic 9(6) value 0.
+    77 batch-eof-switch pic x value 'N'.
+        88 batch-eof value 'Y'.
+
+    *> Counters for the end-of-run summary - how many numerals came
+    *> through this run, how many were rejected, and the high/low
+    *> decimal value among the ones that were accepted
+    77 total-processed pic 9(6) value 0.
+    77 total-rejected pic 9(6) value 0.
+    77 highest-value pic 9(7) value 0.
+    77 lowest-value pic 9(7) value 0.
+    77 any-accepted-switch pic x value 'N'.
+        88 any-accepted value 'Y'.
+
     01 title-line.
         02 pic x(25) value spaces.
         02 pic x(24) value 'Roman Number Equivalents'.
@@ -45,47 +100,393 @@ working-storage section.
         02 out-r pic x(30).
         02 pic x(3) value spaces.
         02 out-eq pic z(9).
+    01 csv-line.
+        02 csv-text pic x(50).
+    01 illegal-numeral-mess.
+        02 pic x(22) value ' illegal roman numeral'.
+    01 range-exceeded-mess.
+        02 pic x(48) value ' roman numeral value exceeds the 1-3999999 range'.
+    01 invalid-decimal-mess.
+        02 pic x(39) value ' invalid or out-of-range decimal value'.
+    01 summary-heading.
+        02 pic x(20) value spaces.
+        02 pic x(19) value 'End-of-run summary:'.
+    01 summary-processed-line.
+        02 pic x(5) value spaces.
+        02 pic x(24) value 'Numerals processed......'.
+        02 sp-processed pic z(5)9.
+    01 summary-rejected-line.
+        02 pic x(5) value spaces.
+        02 pic x(24) value 'Numerals rejected.......'.
+        02 sp-rejected pic z(5)9.
+    01 summary-highest-line.
+        02 pic x(5) value spaces.
+        02 pic x(24) value 'Highest value accepted..'.
+        02 sp-highest pic z(8)9.
+    01 summary-lowest-line.
+        02 pic x(5) value spaces.
+        02 pic x(24) value 'Lowest value accepted...'.
+        02 sp-lowest pic z(8)9.
 
 procedure division.
-open input standard-input, output standard-output.
+    *> Ask the operator whether this is a keyboard session or a batch file run
+    display " ".
+    display "*Enter I for interactive mode, or B to batch-convert a file of numerals*".
+    accept mode-switch.
+
+    *> Ask which direction the conversion should run
+    display "*Enter R to convert roman numerals to decimal, or D to convert decimal to roman*".
+    accept direction-switch.
+
+    *> Ask which shape the report should take - the screen-style column
+    *> layout, or a comma-delimited line a spreadsheet can load directly
+    display "*Enter F for the fixed-column report, or C for comma-delimited output*".
+    accept format-switch.
+
+    *> The audit log records every accepted conversion, whichever mode
+    *> or direction produced it, so a day's conversions can be reconciled.
+    *> Extend the log if it already exists, otherwise create it fresh.
+    open extend audit-log.
+    if audit-log-status is equal to '35'
+        open output audit-log
+    end-if.
+
+    *> Pick up a batch checkpoint, if one exists, before ROMANOUT is
+    *> opened - a resumed batch run needs to know this before deciding
+    *> whether ROMANOUT should extend the prior run's output or start over
+    perform read-checkpoint.
+
+    *> ROMANOUT carries this run's converted values out to the rest of
+    *> the batch window (the billing extract, for one). A fresh run
+    *> starts the file over, but a batch run resuming after a checkpoint
+    *> extends it instead - otherwise the earlier lines' output would be
+    *> lost even though the checkpoint logic exists precisely so that
+    *> output isn't lost. A failed open (an unwritable directory, say) is
+    *> reported cleanly instead of abending, the same way a missing batch
+    *> input file is.
+    if batch-mode and resume-from-line is greater than 0
+        open extend romanout-file
+        if romanout-status is equal to '35'
+            open output romanout-file
+        end-if
+    else
+        open output romanout-file
+    end-if.
+    if romanout-status is not equal to '00' and romanout-status is not equal to '05'
+        display "*unable to open ROMANOUT for output*"
+        close audit-log
+        stop run
+    end-if.
+
+    if batch-mode
+        perform batch-processing
+    else
+        perform interactive-processing.
+
+    perform display-summary.
+
+    close audit-log.
+    close romanout-file.
+    stop run.
+
+    interactive-processing.
+        open input standard-input, output standard-output.
+
+        *> Display the program introduction and simple instructions for the
+        *> user - only in fixed-column mode, so a CSV run's stdout is
+        *> nothing but comma-delimited rows a spreadsheet can load as-is
+        if fixed-format
+            display " "
+            display title-line
+            display exitProgram-line
+            display "*Enter a roman numeral (upper or lower case) to convert to its decimal equivalent*"
+            display " "
+            display underline-1
+            display col-heads
+            display underline-2
+        end-if.
 
-    *> Display the program introduction and simple instructions for the user
-    display " "
-    display title-line.
-    display exitProgram-line.
-    display "*Enter a roman numeral (upper or lower case) to convert to its decimal equivalent*".
-    display " "
-    display underline-1.
-    display col-heads.
-    display underline-2.
+        *> Read the keyboard input from the user
+        read standard-input into inputStr.
 
-    *> Read the keyboard input from the user
-    read standard-input into inputStr.
+        *> Run the program loop until the user decides to quit
+        perform the-loop
+            until inputStr is equal to "Q" or "quit".
 
-    *> Run the program loop until the user decides to quit
-    perform the-loop
-        until inputStr is equal to "Q" or "quit".
+        close standard-input.
 
     the-loop.
         if inputStr is equal to "Q" or "quit"
-            stop run.
+            exit paragraph.
 
-        *> Calculate the number of spaces and calculate the length of the roman numeral entered
-        inspect function reverse(inputStr) tallying numSpaces for leading spaces
-        compute len = length of inputStr - numSpaces.
+        *> Calculate the length of the roman numeral entered, ignoring trailing spaces
+        compute len = function length(function trim(inputStr)).
+        move inputStr to audit-input.
 
-        *> Call the conv fuction and pass variables needed
-        call "conv" using inputStr, len, ret, temp.
+        *> Call the conv fuction and pass variables needed - decimal-to-roman
+        *> mode gives conv a decimal value in temp instead of a numeral in inputStr
+        if decimal-to-roman
+            compute numval-check = function test-numval(function trim(inputStr))
+            if numval-check is not equal to 0
+                or function length(function trim(inputStr)) is greater than 7
+                or function trim(inputStr)(1:1) is equal to '-'
+                move 1 to ret
+            else
+                compute temp = function numval(function trim(inputStr))
+                call "conv" using inputStr, len, ret, temp, direction-switch
+            end-if
+        else
+            call "conv" using inputStr, len, ret, temp, direction-switch
+        end-if.
 
-        if ret is not equal to 1
-            move temp to out-eq
-            move inputStr to out-r
-            display print-line
+        if ret is equal to 0
+            perform report-conversion
+            perform track-high-low
+        else
+            perform report-rejection
+            add 1 to total-rejected
         end-if.
+        add 1 to total-processed.
 
         *> Reset variables for the next roman numeral conversion
         move 0 to temp.
         move 0 to len.
         move 0 to ret.
-        move 0 to numSpaces.
         read standard-input into inputStr.
+
+    batch-processing.
+        *> Read a whole file of roman numerals, one per line, and print the
+        *> report. If an earlier run of this same batch left a checkpoint
+        *> behind, skip back over the lines it already reported. The
+        *> checkpoint was already read once, up in the mainline, so that
+        *> ROMANOUT's own open could decide extend-vs-fresh before any
+        *> output is written - no need to read it a second time here.
+        move 0 to batch-line-num.
+        open input batch-input.
+
+        *> A missing or misnamed ROMANIN is an ordinary operator mistake,
+        *> not a reason to abend - report it the same way read-checkpoint
+        *> already handles a missing checkpoint file, and skip the batch
+        *> run cleanly without disturbing any checkpoint already on disk
+        if batch-input-status is equal to '35'
+            display "*batch input file not found*"
+        else
+            *> The banner and column headings are screen furniture - skip
+            *> them in CSV mode so the batch's stdout is only comma-
+            *> delimited rows
+            if fixed-format
+                display " "
+                display title-line
+                display "*Batch conversion of ROMANIN*"
+                display " "
+                display underline-1
+                display col-heads
+                display underline-2
+            end-if
+
+            if resume-from-line is greater than 0
+                display "*Resuming after checkpoint at line " resume-from-line "*"
+                perform skip-to-checkpoint
+            end-if
+
+            perform read-next-batch-record
+
+            perform batch-loop
+                until batch-eof
+
+            close batch-input
+
+            *> The whole file was processed, so there is nothing left to resume
+            perform clear-checkpoint
+        end-if.
+
+    batch-loop.
+        *> Calculate the length of the roman numeral entered, ignoring trailing spaces
+        compute len = function length(function trim(inputStr)).
+        move inputStr to audit-input.
+
+        if decimal-to-roman
+            compute numval-check = function test-numval(function trim(inputStr))
+            if numval-check is not equal to 0
+                or function length(function trim(inputStr)) is greater than 7
+                or function trim(inputStr)(1:1) is equal to '-'
+                move 1 to ret
+            else
+                compute temp = function numval(function trim(inputStr))
+                call "conv" using inputStr, len, ret, temp, direction-switch
+            end-if
+        else
+            call "conv" using inputStr, len, ret, temp, direction-switch
+        end-if.
+
+        if ret is equal to 0
+            perform report-conversion
+            perform track-high-low
+        else
+            perform report-rejection
+            add 1 to total-rejected
+        end-if.
+        add 1 to total-processed.
+
+        if function mod(batch-line-num, checkpoint-interval) is equal to 0
+            perform write-checkpoint
+        end-if.
+
+        move 0 to temp.
+        move 0 to len.
+        move 0 to ret.
+        perform read-next-batch-record.
+
+    read-next-batch-record.
+        *> Read the next batch record and count it as a processed line
+        move spaces to inputStr.
+        read batch-input into inputStr
+            at end set batch-eof to true
+        end-read.
+        if not batch-eof
+            add 1 to batch-line-num
+        end-if.
+
+    skip-to-checkpoint.
+        *> Silently re-read the records the last run already reported,
+        *> without calling conv or printing them again
+        perform read-next-batch-record
+            until batch-line-num is greater than or equal to resume-from-line
+                or batch-eof.
+
+    read-checkpoint.
+        *> Pick up where the last run left off, if it left a checkpoint
+        open input checkpoint-file.
+        if checkpoint-status is equal to '35'
+            move 0 to resume-from-line
+        else
+            read checkpoint-file into resume-from-line
+            close checkpoint-file
+        end-if.
+
+    write-checkpoint.
+        *> Record the last input line successfully reported so far
+        open output checkpoint-file.
+        if checkpoint-status is not equal to '00'
+            display "*unable to open checkpoint file for output*"
+        else
+            move batch-line-num to checkpoint-record
+            write checkpoint-record
+            close checkpoint-file
+        end-if.
+
+    clear-checkpoint.
+        *> The batch finished cleanly - a rerun should start from line one
+        open output checkpoint-file.
+        if checkpoint-status is not equal to '00'
+            display "*unable to open checkpoint file for output*"
+        else
+            move 0 to checkpoint-record
+            write checkpoint-record
+            close checkpoint-file
+        end-if.
+
+    report-conversion.
+        *> Show the numeral/value pair in whichever shape was asked for,
+        *> then record it to the audit trail and the ROMANOUT dataset
+        move temp to out-eq
+        move inputStr to out-r
+        if csv-format
+            perform display-csv-line
+        else
+            display print-line
+        end-if
+        if decimal-to-roman
+            move inputStr to audit-result
+        else
+            move temp to audit-result
+        end-if
+        perform write-audit-entry
+        perform write-romanout-entry.
+
+    report-rejection.
+        *> Let the operator know why this line didn't convert - CONV no
+        *> longer displays its own rejection message (it has no knowledge
+        *> of format-switch), so this is now the one place a rejection is
+        *> reported, in whichever shape the rest of the report furniture
+        *> uses. A CSV run stays nothing but comma-delimited rows, so a
+        *> rejected line is simply dropped from the output there.
+        if fixed-format
+            if decimal-to-roman
+                display invalid-decimal-mess
+            else
+                if ret is equal to 2
+                    display range-exceeded-mess
+                else
+                    display illegal-numeral-mess
+                end-if
+            end-if
+        end-if.
+
+    track-high-low.
+        *> TEMP holds the decimal side of the conversion either way -
+        *> the computed value going roman-to-decimal, or the value the
+        *> operator typed going decimal-to-roman
+        if not any-accepted
+            move temp to highest-value
+            move temp to lowest-value
+            set any-accepted to true
+        else
+            if temp is greater than highest-value
+                move temp to highest-value
+            end-if
+            if temp is less than lowest-value
+                move temp to lowest-value
+            end-if
+        end-if.
+
+    display-summary.
+        *> The summary block is screen furniture, same as the banners and
+        *> column headings above - leave a CSV run's stdout as nothing but
+        *> comma-delimited rows for the downstream spreadsheet to load
+        if fixed-format
+            display " "
+            display underline-1
+            display summary-heading
+            move total-processed to sp-processed
+            move total-rejected to sp-rejected
+            display summary-processed-line
+            display summary-rejected-line
+            if any-accepted
+                move highest-value to sp-highest
+                move lowest-value to sp-lowest
+                display summary-highest-line
+                display summary-lowest-line
+            end-if
+        end-if.
+
+    display-csv-line.
+        move spaces to csv-line
+        string function trim(inputStr) delimited by size
+              ',' delimited by size
+              function trim(out-eq) delimited by size
+              into csv-text
+        end-string
+        display function trim(csv-line).
+
+    write-audit-entry.
+        *> Timestamp, the text as typed, and the accepted conversion result
+        move spaces to audit-record.
+        move function current-date(1:14) to aud-timestamp
+        move audit-input to aud-input
+        move audit-result to aud-result
+        write audit-record.
+
+    write-romanout-entry.
+        *> The same numeral/decimal pair just displayed, written out to a
+        *> dataset the batch window's other jobs can read - in whichever
+        *> shape was asked for, so a CSV run's dataset loads straight into
+        *> a spreadsheet the same way the screen output does
+        move spaces to romanout-record.
+        if csv-format
+            move csv-text to romanout-record
+        else
+            move out-r to ro-numeral
+            move out-eq to ro-value
+        end-if
+        write romanout-record.
