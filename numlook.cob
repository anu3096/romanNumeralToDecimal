@@ -0,0 +1,127 @@
+
+identification division.
+program-id. numlook.
+environment division.
+input-output section.
+
+*> Setup standard output and audit-history input variables
+file-control.
+    select standard-output assign to display.
+    select audit-log assign to "auditlog"
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+
+*> Setup standard output and audit-history interface
+file section.
+    fd standard-output.
+        01 stdout-record picture x(80).
+    fd audit-log.
+        copy "audrec.cpy".
+
+*> Declaration of variables and messages to work within this file
+working-storage section.
+    77 audit-log-status pic xx value spaces.
+    77 audit-eof-switch pic x value 'N'.
+        88 audit-eof value 'Y'.
+    77 search-mode pic x value 'T'.
+        88 search-by-text value 'T' 't'.
+        88 search-by-value value 'V' 'v'.
+    77 search-text pic x(30) value spaces.
+    77 search-value-text pic x(20) value spaces.
+    77 search-value pic 9(7) value 0.
+    77 numval-check pic 9(4) value 0.
+    77 found-count pic 9(4) value 0.
+    77 match-switch pic x value 'N'.
+        88 match-found value 'Y'.
+
+    *> Each audit entry holds a roman numeral in one field and its decimal
+    *> value in the other - whichever direction the conversion ran in -
+    *> so the entry is reclassified here before it can be searched
+    77 rec-numeral pic x(30) value spaces.
+    77 rec-value-text pic x(30) value spaces.
+    77 rec-value pic 9(7) value 0.
+
+    01 result-line.
+        02 pic x value space.
+        02 rl-timestamp pic x(14).
+        02 pic x(2) value spaces.
+        02 rl-numeral pic x(30).
+        02 pic x(2) value spaces.
+        02 rl-value pic z(9).
+
+procedure division.
+    display " ".
+    display "*Numeral History Lookup*".
+    display "*Enter T to search by roman numeral text, or V to search by decimal value*".
+    accept search-mode.
+
+    if search-by-text
+        display "*Enter the roman numeral text to search for*"
+        accept search-text
+    else
+        display "*Enter the decimal value to search for*"
+        accept search-value-text
+        compute numval-check = function test-numval(function trim(search-value-text))
+        if numval-check is not equal to 0
+            display "*not a valid decimal value - searching for 0*"
+            move 0 to search-value
+        else
+            compute search-value = function numval(function trim(search-value-text))
+        end-if
+    end-if.
+
+    open input audit-log.
+    if audit-log-status is equal to '35'
+        display "*No audit history found - has ROMANA3_1 been run yet?*"
+    else
+        perform read-next-audit-record
+        perform search-loop
+            until audit-eof
+        close audit-log
+        if found-count is equal to 0
+            display "*No matching conversions found*"
+        end-if
+    end-if.
+
+    stop run.
+
+    search-loop.
+        perform process-audit-record.
+        perform read-next-audit-record.
+
+    read-next-audit-record.
+        read audit-log
+            at end set audit-eof to true
+        end-read.
+
+    process-audit-record.
+        *> Whichever field holds a valid number is the decimal value for
+        *> this entry; the other field is the roman numeral text
+        compute numval-check = function test-numval(function trim(aud-input))
+        if numval-check is equal to 0
+            move aud-input to rec-value-text
+            move aud-result to rec-numeral
+        else
+            move aud-input to rec-numeral
+            move aud-result to rec-value-text
+        end-if.
+        compute rec-value = function numval(function trim(rec-value-text)).
+
+        move 'N' to match-switch.
+        if search-by-text and function trim(function upper-case(rec-numeral))
+                is equal to function trim(function upper-case(search-text))
+            set match-found to true
+        end-if.
+        if search-by-value and rec-value is equal to search-value
+            set match-found to true
+        end-if.
+
+        if match-found
+            add 1 to found-count
+            move aud-timestamp to rl-timestamp
+            move rec-numeral to rl-numeral
+            move rec-value to rl-value
+            display result-line
+        end-if.
