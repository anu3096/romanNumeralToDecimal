@@ -18,55 +18,391 @@ fd standard-output.
 *> Declaration of variables and messages to work within this file
 working-storage section.
     77 cnt pic 99 value 0.
+    77 char-pos pic 99 value 0.
     77 prev pic 9999 value 0.
     77 d pic 9999 value 0.
     77 curChar pic x value space.
-    01 error-mess.
-        02 pic x(22) value ' illegal roman numeral'.
+
+    *> One numeral may be split into an overlined (vinculum) segment,
+    *> worth 1000 times its usual value, and a plain segment after it -
+    *> older archive documents use an overline to write numerals above
+    *> 3999. This program spells the overline as a pair of underscores
+    *> bracketing the overlined letters, e.g. _XII_CIV for 12104.
+    77 seg-start pic 99 value 0.
+    77 seg-len pic 99 value 0.
+    77 seg-value pic 9(7) value 0.
+    77 total-value pic 9(7) value 0.
+    77 scan-pos pic 99 value 0.
+    77 u1-pos pic 99 value 0.
+    77 u2-pos pic 99 value 0.
+    77 vinculum-switch pic x value 'N'.
+        88 vinculum-present value 'Y'.
+
+    *> Values and symbols found for each character of the numeral being
+    *> parsed, kept so the numeral can be validated as a whole once every
+    *> character has been classified
+    01 numeral-chars.
+        02 numeral-char-entry occurs 30 times.
+            03 nc-char pic x.
+            03 nc-value pic 9999.
+
+    *> The only subtractive pairs a legal roman numeral may contain
+    01 legal-pair-values.
+        02 pic x(2) value 'IV'.
+        02 pic x(2) value 'IX'.
+        02 pic x(2) value 'XL'.
+        02 pic x(2) value 'XC'.
+        02 pic x(2) value 'CD'.
+        02 pic x(2) value 'CM'.
+    01 legal-pair-table redefines legal-pair-values.
+        02 legal-pair-entry occurs 6 times pic x(2).
+    77 lp-idx pic 9 value 0.
+    77 pair-chars pic x(2) value spaces.
+    77 pair-switch pic x value 'N'.
+        88 pair-is-legal value 'Y'.
+
+    77 vcnt pic 99 value 0.
+    77 repeat-run pic 99 value 0.
+
+    *> Table of roman numeral symbols used to build a numeral from a decimal
+    *> value, largest value first, so the biggest symbol always gets tried first
+    01 roman-table-values.
+        02 pic x(6) value '1000M '.
+        02 pic x(6) value '0900CM'.
+        02 pic x(6) value '0500D '.
+        02 pic x(6) value '0400CD'.
+        02 pic x(6) value '0100C '.
+        02 pic x(6) value '0090XC'.
+        02 pic x(6) value '0050L '.
+        02 pic x(6) value '0040XL'.
+        02 pic x(6) value '0010X '.
+        02 pic x(6) value '0009IX'.
+        02 pic x(6) value '0005V '.
+        02 pic x(6) value '0004IV'.
+        02 pic x(6) value '0001I '.
+    01 roman-table redefines roman-table-values.
+        02 roman-entry occurs 13 times.
+            03 rt-value pic 9(4).
+            03 rt-numeral pic x(2).
+    77 rt-idx pic 99 value 0.
+    77 remaining pic 9(4) value 0.
+    77 build-pos pic 99 value 0.
+
+    *> The repeat-run and adjacent-pair checks in VALIDATE-NUMERAL catch a
+    *> lot of nonsense but not all of it - IXX, VIV, MCMC and the like pass
+    *> both checks yet are not how their value is actually written. So each
+    *> segment's computed value is rebuilt into its canonical numeral here
+    *> and compared character-for-character against what was actually
+    *> typed; anything that isn't its own canonical form is rejected.
+    77 canon-text pic x(30) value spaces.
+    77 actual-text pic x(30) value spaces.
+    77 canon-len pic 99 value 0.
 
 *> Declare variables for the parameters being passed by another program
 linkage section.
-    77 inputStr pic x(30) value spaces.
-    77 sum1 pic 9(4) value 0.
+    copy "numrec.cpy" replacing ==:numeral-text:== by ==inputStr==
+                                ==:numeral-value:== by ==sum1==.
     77 len pic 9(2) value 0.
     77 err pic 9 value 0.
+    77 conv-direction pic x value 'R'.
+
+procedure division using inputStr, len, err, sum1, conv-direction.
+    *> A direction of D means build a roman numeral in inputStr from the
+    *> decimal value passed in sum1 - the mirror image of the usual conversion
+    if conv-direction is equal to 'D' or 'd'
+        perform decimal-to-roman
+        goback.
+
+    move 0 to err.
+    move 0 to total-value.
+    perform find-vinculum-markers.
+
+    if vinculum-present
+        if u1-pos is not equal to 1 or u2-pos is equal to u1-pos + 1
+            move 1 to err
+        end-if
+    end-if.
 
-procedure division using inputStr, len, err, sum1.
-    move 1001 to prev.
-    move 1 to cnt.
+    if err is not equal to 1
+        if vinculum-present
+            *> the overlined part comes first and is worth 1000 times as much
+            compute seg-start = u1-pos + 1
+            compute seg-len = u2-pos - u1-pos - 1
+            perform convert-one-segment
+            if err is not equal to 1
+                compute total-value = total-value + seg-value * 1000
+            end-if
+            if err is not equal to 1 and u2-pos is less than len
+                compute seg-start = u2-pos + 1
+                compute seg-len = len - u2-pos
+                perform convert-one-segment
+                if err is not equal to 1
+                    *> The part after the second underscore is the plain
+                    *> (not overlined) remainder, so on its own it can
+                    *> never canonically be 1000 or more - decimal-to-roman
+                    *> never builds a remainder that large (it always
+                    *> carries anything over 999 into the thousands part
+                    *> instead), so a remainder this big here means the
+                    *> numeral was not spelled the way this program would
+                    *> have generated it, e.g. "_V_MMM" for 8000 instead
+                    *> of the canonical "_VIII_"
+                    if seg-value is greater than 999
+                        move 2 to err
+                    else
+                        add seg-value to total-value
+                    end-if
+                end-if
+            end-if
+        else
+            move 1 to seg-start
+            move len to seg-len
+            perform convert-one-segment
+            if err is not equal to 1
+                move seg-value to total-value
+            end-if
+        end-if
+    end-if.
+
+    *> Same 1-3999999 ceiling decimal-to-roman enforces, checked here so a
+    *> vinculum combination that adds up to more than SUM1 is meant to
+    *> hold (e.g. two overlined-thousands segments) is rejected instead of
+    *> silently accepted. This is reported back as ERR value 2 rather than
+    *> the usual 1, so the caller can tell a numeral that is out of range
+    *> apart from one that is simply malformed
+    if err is not equal to 1
+        if total-value is less than 1 or total-value is greater than 3999000 + 999
+            move 2 to err
+        end-if
+    end-if.
 
-    *> Run the program loop until the loop reaches the last character of the roman numeral
-    perform loop
-        until cnt is greater than len.
+    if err is equal to 0
+        move total-value to sum1.
 
-    *> if the program runs into an error when reading the input then give feedback to the user and go back to the caller program
-    if err is equal to 1
-        display error-mess. goback.
+    *> The conversion (successful or not) is already complete by this
+    *> point - convert-one-segment has already run. Report the outcome
+    *> solely through err/sum1 and go back to the caller program; the
+    *> caller knows whether this run wants a screen-style message or a
+    *> clean comma-delimited stream, so it decides how (or whether) to
+    *> display a rejection.
+    goback.
 
-    *> Loop through the user input and add the neccessary values together to create the decimal equivalent of the roman numeral
+    *> Loop through the segment and add the neccessary values together to create its decimal equivalent
     loop.
-        move inputStr(cnt:1) to curChar.
+        compute char-pos = seg-start - 1 + cnt.
+        move inputStr(char-pos:1) to curChar.
         if curChar is equal to 'I' or 'i'
             move 1 to d
+            move 'I' to nc-char(cnt)
         else if curChar is equal to 'V' or 'v'
             move 5 to d
+            move 'V' to nc-char(cnt)
         else if curChar is equal to 'X' or 'x'
             move 10 to d
+            move 'X' to nc-char(cnt)
         else if curChar is equal to 'L' or 'l'
             move 50 to d
+            move 'L' to nc-char(cnt)
         else if curChar is equal to 'C' or 'c'
             move 100 to d
+            move 'C' to nc-char(cnt)
         else if curChar is equal to 'D' or 'd'
             move 500 to d
+            move 'D' to nc-char(cnt)
         else if curChar is equal to 'M' or 'm'
             move 1000 to d
+            move 'M' to nc-char(cnt)
         else
             move 1 to err.
 
         if err is not equal to 1
-            add d to sum1
+            move d to nc-value(cnt)
+            add d to seg-value
             if d is greater than prev
-                compute sum1 = sum1 - 2 * prev.
+                compute seg-value = seg-value - 2 * prev.
 
         move d to prev.
         add 1 to cnt.
+
+    *> Check one character's repeat count and, if it is followed by a
+    *> larger value, that the two form one of the legal subtractive pairs
+    validate-numeral.
+        if vcnt is greater than 1 and nc-char(vcnt) is equal to nc-char(vcnt - 1)
+            add 1 to repeat-run
+        else
+            move 1 to repeat-run
+        end-if
+
+        if (nc-char(vcnt) is equal to 'V' or 'L' or 'D') and repeat-run is greater than 1
+            move 1 to err
+        end-if
+
+        if (nc-char(vcnt) is equal to 'I' or 'X' or 'C' or 'M') and repeat-run is greater than 3
+            move 1 to err
+        end-if
+
+        if vcnt is less than seg-len and nc-value(vcnt) is less than nc-value(vcnt + 1)
+            if repeat-run is greater than 1
+                move 1 to err
+            else
+                move nc-char(vcnt) to pair-chars(1:1)
+                move nc-char(vcnt + 1) to pair-chars(2:1)
+                perform check-legal-pair
+                if not pair-is-legal
+                    move 1 to err
+                end-if
+            end-if
+        end-if
+
+        add 1 to vcnt.
+
+    *> Look pair-chars up in the table of legal subtractive pairs
+    check-legal-pair.
+        move 'N' to pair-switch
+        move 1 to lp-idx
+        perform test-one-pair
+            until lp-idx is greater than 6 or pair-is-legal.
+
+    test-one-pair.
+        if legal-pair-entry(lp-idx) is equal to pair-chars
+            set pair-is-legal to true
+        else
+            add 1 to lp-idx
+        end-if.
+
+    *> Find the underscores that bracket an overlined (vinculum) segment,
+    *> if the numeral has one - U1-POS and U2-POS stay zero when it doesn't
+    find-vinculum-markers.
+        move 0 to u1-pos
+        move 0 to u2-pos
+        move 1 to scan-pos
+        perform scan-for-underscore
+            until scan-pos is greater than len.
+        if u1-pos is greater than 0 and u2-pos is greater than 0
+            set vinculum-present to true
+        else
+            move 'N' to vinculum-switch
+        end-if.
+
+    scan-for-underscore.
+        if inputStr(scan-pos:1) is equal to '_'
+            if u1-pos is equal to 0
+                move scan-pos to u1-pos
+            else
+                if u2-pos is equal to 0
+                    move scan-pos to u2-pos
+                end-if
+            end-if
+        end-if.
+        add 1 to scan-pos.
+
+    *> Sum one segment of the numeral (SEG-START/SEG-LEN describe which
+    *> slice of INPUTSTR) into SEG-VALUE, validating it the same way a
+    *> whole ordinary numeral is validated
+    convert-one-segment.
+        move 0 to seg-value
+        move 1001 to prev
+        move 1 to cnt
+        perform loop
+            until cnt is greater than seg-len.
+
+        if err is not equal to 1
+            move 1 to vcnt
+            move 0 to repeat-run
+            perform validate-numeral
+                until vcnt is greater than seg-len
+        end-if.
+
+        *> The checks above catch bad repeats and bad subtractive pairs but
+        *> still let through a numeral like IXX or MCMC, whose characters
+        *> are all individually legal yet do not add up to how their own
+        *> value is actually spelled - so the segment's value is rebuilt
+        *> into its canonical numeral and compared against what was typed
+        if err is not equal to 1
+            perform build-actual-text
+            perform build-canonical-text
+            if canon-len is not equal to seg-len
+                move 1 to err
+            else
+                if canon-text(1:seg-len) is not equal to actual-text(1:seg-len)
+                    move 1 to err
+                end-if
+            end-if
+        end-if.
+
+    *> Upper-case the segment of INPUTSTR that was just summed, so it can
+    *> be compared against the canonical spelling built from its value
+    build-actual-text.
+        move spaces to actual-text
+        move function upper-case(inputStr(seg-start:seg-len)) to actual-text.
+
+    *> Rebuild the canonical roman numeral for SEG-VALUE, the same way
+    *> DECIMAL-TO-ROMAN would, but into CANON-TEXT so INPUTSTR is left
+    *> untouched
+    build-canonical-text.
+        move spaces to canon-text
+        move 1 to build-pos
+        move seg-value to remaining
+        move 1 to rt-idx
+        perform emit-canonical-digit
+            until rt-idx is greater than 13
+        compute canon-len = build-pos - 1.
+
+    emit-canonical-digit.
+        if remaining is greater than or equal to rt-value(rt-idx)
+            compute remaining = remaining - rt-value(rt-idx)
+            move rt-numeral(rt-idx)(1:1) to canon-text(build-pos:1)
+            add 1 to build-pos
+            if rt-numeral(rt-idx)(2:1) is not equal to space
+                move rt-numeral(rt-idx)(2:1) to canon-text(build-pos:1)
+                add 1 to build-pos
+            end-if
+        else
+            add 1 to rt-idx
+        end-if.
+
+    decimal-to-roman.
+        *> Standard numerals cover 1-3999; above that, this program falls
+        *> back to overline (vinculum) notation - a thousands multiplier
+        *> bracketed in underscores, followed by the plain remainder
+        *> Out-of-range is reported solely through err, same as every
+        *> other rejection CONV hands back - the caller decides how (or
+        *> whether) to display it
+        if sum1 is less than 1 or sum1 is greater than 3999000 + 999
+            move 1 to err
+        else
+            move 0 to err
+            move spaces to inputStr
+            move 1 to build-pos
+            if sum1 is greater than 3999
+                move '_' to inputStr(build-pos:1)
+                add 1 to build-pos
+                compute remaining = sum1 / 1000
+                move 1 to rt-idx
+                perform emit-roman-digit
+                    until rt-idx is greater than 13
+                move '_' to inputStr(build-pos:1)
+                add 1 to build-pos
+                compute remaining = function mod(sum1, 1000)
+                move 1 to rt-idx
+                perform emit-roman-digit
+                    until rt-idx is greater than 13
+            else
+                move sum1 to remaining
+                move 1 to rt-idx
+                perform emit-roman-digit
+                    until rt-idx is greater than 13
+            end-if
+            compute len = build-pos - 1.
+
+    emit-roman-digit.
+        if remaining is greater than or equal to rt-value(rt-idx)
+            compute remaining = remaining - rt-value(rt-idx)
+            move rt-numeral(rt-idx)(1:1) to inputStr(build-pos:1)
+            add 1 to build-pos
+            if rt-numeral(rt-idx)(2:1) is not equal to space
+                move rt-numeral(rt-idx)(2:1) to inputStr(build-pos:1)
+                add 1 to build-pos
+            end-if
+        else
+            add 1 to rt-idx
+        end-if.
