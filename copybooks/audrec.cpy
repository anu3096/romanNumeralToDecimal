@@ -0,0 +1,9 @@
+*> Shared audit-trail record layout - written by ROMANA3_1 after every
+*> accepted conversion, and read back by NUMLOOK so a numeral's history
+*> can be searched without re-running CONV.
+01 audit-record.
+    02 aud-timestamp pic x(14).
+    02 filler pic x.
+    02 aud-input pic x(30).
+    02 filler pic x.
+    02 aud-result pic x(30).
