@@ -0,0 +1,7 @@
+*> Shared roman-numeral / decimal-value pair - copied (with REPLACING,
+*> since each program already has its own names for these fields) into
+*> CONV and ROMANA3_1 so the numeral text and its value can never again
+*> drift out of step the way they had - PIC X(20) in one program, PIC
+*> X(30) in the other - before this copybook existed.
+77 :numeral-text: pic x(30) value spaces.
+77 :numeral-value: pic 9(7) value 0.
